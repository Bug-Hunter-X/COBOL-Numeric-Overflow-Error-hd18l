@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMTINQ.
+      *****************************************************************
+      *  AMTINQ - Online inquiry/correction for suspended amount
+      *           transactions.
+      *
+      *           This repo has no existing CICS convention, and this
+      *           GnuCOBOL build's runtime has no SCREEN SECTION
+      *           support (ACCEPT/DISPLAY of a screen item fails even
+      *           at syntax-check time: "runtime is not configured to
+      *           support SCREEN SECTION"), so the "equivalent online"
+      *           screen called for in the request is built as a
+      *           plain line-mode ACCEPT/DISPLAY dialogue instead of
+      *           EXEC CICS SEND MAP/RECEIVE MAP or SCREEN SECTION.
+      *           A CICS/BMS port would swap 3000-SHOW-AND-CORRECT's
+      *           DISPLAY/ACCEPT pairs for SEND MAP/RECEIVE MAP against
+      *           a mapset, leaving the lookup and resubmit logic
+      *           unchanged.
+      *
+      *           Looks up a suspended transaction by ID in the
+      *           suspense file (SUSREC), shows why it failed the
+      *           WS-AMOUNT edit, and lets ops key in a corrected
+      *           amount.  The correction is written to a resubmit
+      *           file in the same layout as the original input
+      *           (AMTREC) for AMTEDIT/AMTPROC to pick up next run.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSPENSE-FILE ASSIGN TO "AMTSUSP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+           SELECT RESUBMIT-FILE ASSIGN TO "AMTRESUB.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUBMIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-FILE.
+       COPY SUSREC.
+
+       FD  RESUBMIT-FILE.
+       01  RESUBMIT-FILE-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SUSPENSE-STATUS           PIC X(02) VALUE "00".
+       01  WS-RESUBMIT-STATUS           PIC X(02) VALUE "00".
+
+       01  WS-EOF-SW                    PIC X(01) VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+
+       01  WS-FOUND-SW                  PIC X(01) VALUE "N".
+           88  WS-FOUND                 VALUE "Y".
+
+       01  WS-DONE-SW                   PIC X(01) VALUE "N".
+           88  WS-DONE                  VALUE "Y".
+
+       01  WS-INQUIRY-ID                PIC X(10).
+       01  WS-NEW-AMOUNT-INPUT          PIC X(15).
+       01  WS-NEW-AMOUNT                PIC 9(11)V99.
+       01  WS-CONTINUE-ANS              PIC X(01).
+
+      *    Working copy of the matched suspense record.
+       01  WS-MATCHED-SUSPENSE-REC.
+           05  WS-MS-ORIGINAL-RECORD    PIC X(80).
+           05  WS-MS-REASON-CODE        PIC X(04).
+           05  WS-MS-REASON-TEXT        PIC X(40).
+           05  WS-MS-TIMESTAMP          PIC X(15).
+           05  WS-MS-RUN-ID             PIC X(08).
+
+      *    WS-MS-ORIGINAL-RECORD moved into an AMTREC layout so the
+      *    amount can be corrected before it is written back out.
+           COPY AMTREC
+               REPLACING ==TRANS-RECORD== BY ==WS-CORRECTED-TRANS==.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM UNTIL WS-DONE
+               PERFORM 1000-INQUIRE-ONE-TRANSACTION
+               PERFORM 4000-ASK-CONTINUE
+           END-PERFORM
+           STOP RUN.
+
+       1000-INQUIRE-ONE-TRANSACTION.
+           DISPLAY "AMTINQ - SUSPENDED TRANSACTION INQUIRY"
+           DISPLAY "TRANSACTION ID: " WITH NO ADVANCING
+           ACCEPT WS-INQUIRY-ID
+           PERFORM 2000-FIND-SUSPENSE-RECORD
+           IF WS-FOUND
+               PERFORM 3000-SHOW-AND-CORRECT
+           ELSE
+               DISPLAY "NO SUSPENDED TRANSACTION FOUND FOR THAT ID"
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  Request 008: look up a suspended transaction by ID.
+      *----------------------------------------------------------------
+       2000-FIND-SUSPENSE-RECORD.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE "N" TO WS-EOF-SW
+           OPEN INPUT SUSPENSE-FILE
+      *    Review fixup (round 3): OPEN INPUT on a missing AMTSUSP.DAT
+      *    returns status "35" without raising an error, and a READ
+      *    against a file that never opened then returns "47" -
+      *    matching neither AT END nor NOT AT END, so WS-EOF would
+      *    never get set and this PERFORM UNTIL would spin forever.
+           IF WS-SUSPENSE-STATUS NOT = "00"
+               SET WS-EOF TO TRUE
+           END-IF
+           PERFORM UNTIL WS-EOF OR WS-FOUND
+               READ SUSPENSE-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       MOVE SUS-ORIGINAL-RECORD TO WS-MS-ORIGINAL-RECORD
+                       MOVE SUS-REASON-CODE     TO WS-MS-REASON-CODE
+                       MOVE SUS-REASON-TEXT     TO WS-MS-REASON-TEXT
+                       MOVE SUS-TIMESTAMP       TO WS-MS-TIMESTAMP
+                       MOVE SUS-RUN-ID          TO WS-MS-RUN-ID
+                       MOVE WS-MS-ORIGINAL-RECORD TO WS-CORRECTED-TRANS
+                       IF TR-TRANS-ID = WS-INQUIRY-ID
+                           SET WS-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SUSPENSE-FILE.
+
+      *----------------------------------------------------------------
+      *  Request 008: show why it failed and accept a corrected
+      *  amount, then write the correction out for resubmission.
+      *----------------------------------------------------------------
+       3000-SHOW-AND-CORRECT.
+           DISPLAY "ACCOUNT NO   : " TR-ACCOUNT-NO
+           DISPLAY "CURRENCY     : " TR-CURRENCY-CODE
+           DISPLAY "ORIGINAL AMT : " TR-AMOUNT
+           DISPLAY "REASON CODE  : " WS-MS-REASON-CODE
+           DISPLAY "REASON TEXT  : " WS-MS-REASON-TEXT
+           MOVE ZERO  TO WS-NEW-AMOUNT
+           MOVE SPACES TO WS-NEW-AMOUNT-INPUT
+           DISPLAY "CORRECTED AMOUNT, WITH DECIMAL POINT"
+           DISPLAY "  E.G. 1234.56 (0 TO SKIP): "
+               WITH NO ADVANCING
+           ACCEPT WS-NEW-AMOUNT-INPUT
+           IF WS-NEW-AMOUNT-INPUT NOT = SPACES
+      *        Review fixup (round 3): an operator-typed value with
+      *        more integer digits than WS-NEW-AMOUNT/TR-AMOUNT can
+      *        hold (11) was silently truncated with no ON SIZE ERROR
+      *        - the one screen meant to fix corrupted amounts could
+      *        itself corrupt one. Reject the correction instead.
+               COMPUTE WS-NEW-AMOUNT =
+                   FUNCTION NUMVAL(WS-NEW-AMOUNT-INPUT)
+                   ON SIZE ERROR
+                       DISPLAY "AMOUNT TOO LARGE - CORRECTION REJECTED"
+                       MOVE ZERO TO WS-NEW-AMOUNT
+               END-COMPUTE
+           END-IF
+           IF WS-NEW-AMOUNT NOT = ZERO
+               MOVE WS-NEW-AMOUNT TO TR-AMOUNT
+               MOVE SPACES TO TR-AMOUNT-SIGN
+               PERFORM 3100-WRITE-RESUBMIT-RECORD
+               DISPLAY "CORRECTION QUEUED FOR RESUBMISSION"
+           END-IF.
+
+       3100-WRITE-RESUBMIT-RECORD.
+           OPEN EXTEND RESUBMIT-FILE
+           IF WS-RESUBMIT-STATUS NOT = "00"
+               OPEN OUTPUT RESUBMIT-FILE
+           END-IF
+           WRITE RESUBMIT-FILE-RECORD FROM WS-CORRECTED-TRANS
+           CLOSE RESUBMIT-FILE.
+
+       4000-ASK-CONTINUE.
+           MOVE SPACES TO WS-CONTINUE-ANS
+           DISPLAY "LOOK UP ANOTHER (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-CONTINUE-ANS
+           IF WS-CONTINUE-ANS NOT = "Y" AND WS-CONTINUE-ANS NOT = "y"
+               SET WS-DONE TO TRUE
+           END-IF.
