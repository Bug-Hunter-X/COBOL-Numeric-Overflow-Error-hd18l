@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMTRECON.
+      *****************************************************************
+      *  AMTRECON - Daily reconciliation of AMTPROC's accepted-amount
+      *             control total against an external control figure
+      *             (a bank statement total, an upstream hash total,
+      *             etc.), flagging any variance beyond tolerance.
+      *
+      *             This is an independent check that catches a
+      *             WS-AMOUNT-picture-clause truncation even if the
+      *             edit/validation logic (AMTEDIT) has a gap.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "AMTCTOT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTOTAL-STATUS.
+
+           SELECT EXTERNAL-CONTROL-FILE ASSIGN TO "EXTCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTCTL-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO "AMTRECON.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTAL-FILE.
+       COPY CTOTREC.
+
+       FD  EXTERNAL-CONTROL-FILE.
+       COPY EXTREC.
+
+       FD  RECON-REPORT.
+       01  RECON-REPORT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTOTAL-STATUS             PIC X(02) VALUE "00".
+       01  WS-EXTCTL-STATUS             PIC X(02) VALUE "00".
+       01  WS-RECON-STATUS              PIC X(02) VALUE "00".
+
+       01  WS-VARIANCE                  PIC S9(11)V99.
+       01  WS-ABS-VARIANCE              PIC 9(11)V99.
+       01  WS-OUT-OF-TOLERANCE          PIC X(01) VALUE "N".
+           88  WS-BREACHED               VALUE "Y".
+
+       01  WS-DATA-MISSING-SW           PIC X(01) VALUE "N".
+           88  WS-DATA-MISSING           VALUE "Y".
+
+       01  WS-DATE-MISMATCH-SW          PIC X(01) VALUE "N".
+           88  WS-DATE-MISMATCH          VALUE "Y".
+
+       01  WS-HEADING-LINE.
+           05  FILLER                   PIC X(28)
+               VALUE "DAILY AMOUNT RECONCILIATION".
+
+       01  WS-LINE-BOOK.
+           05  FILLER                  PIC X(14) VALUE "BOOK TOTAL: ".
+           05  WS-LB-VALUE             PIC Z(10)9.99.
+
+       01  WS-LINE-EXT.
+           05  FILLER                  PIC X(14) VALUE "EXT TOTAL : ".
+           05  WS-LE-VALUE             PIC Z(10)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-LE-SOURCE            PIC X(08).
+
+       01  WS-LINE-VARIANCE.
+           05  FILLER                  PIC X(14) VALUE "VARIANCE  : ".
+           05  WS-LV-VALUE             PIC Z(10)9.99.
+
+       01  WS-LINE-TOLERANCE.
+           05  FILLER                  PIC X(14) VALUE "TOLERANCE : ".
+           05  WS-LT-VALUE             PIC Z(9)9.99.
+
+       01  WS-LINE-RESULT.
+           05  FILLER                  PIC X(14) VALUE "RESULT    : ".
+           05  WS-LR-VALUE             PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-TOTALS
+           PERFORM 2000-COMPARE-TOTALS
+           PERFORM 3000-WRITE-REPORT
+           STOP RUN.
+
+       1000-LOAD-TOTALS.
+           MOVE "N" TO WS-DATA-MISSING-SW
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CTOTAL-STATUS NOT = "00"
+               DISPLAY "AMTRECON: NO CONTROL TOTAL AVAILABLE"
+               SET WS-DATA-MISSING TO TRUE
+           ELSE
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       DISPLAY "AMTRECON: NO CONTROL TOTAL AVAILABLE"
+                       SET WS-DATA-MISSING TO TRUE
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF
+
+           OPEN INPUT EXTERNAL-CONTROL-FILE
+           IF WS-EXTCTL-STATUS NOT = "00"
+               DISPLAY "AMTRECON: NO EXTERNAL CONTROL AVAILABLE"
+               SET WS-DATA-MISSING TO TRUE
+           ELSE
+               READ EXTERNAL-CONTROL-FILE
+                   AT END
+                       DISPLAY "AMTRECON: NO EXTERNAL CONTROL AVAILABLE"
+                       SET WS-DATA-MISSING TO TRUE
+               END-READ
+               CLOSE EXTERNAL-CONTROL-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  Request 009: compare the batch run's accepted-amount total
+      *  against the external control figure and flag any variance
+      *  beyond tolerance.
+      *
+      *  Review fixup: CT-RUN-DATE/EXT-RUN-DATE were never compared,
+      *  so an AMTCTOT.DAT left over from a different run date than
+      *  EXTCTL.DAT's could be compared against it and silently
+      *  produce a false WITHIN/OUT-OF-TOLERANCE verdict.  A mismatch
+      *  now short-circuits to its own "NOT RECONCILED" outcome.
+      *----------------------------------------------------------------
+       2000-COMPARE-TOTALS.
+           IF WS-DATA-MISSING
+               EXIT PARAGRAPH
+           END-IF
+           IF CT-RUN-DATE NOT = EXT-RUN-DATE
+               SET WS-DATE-MISMATCH TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-VARIANCE =
+               CT-AMOUNT-ACCEPTED - EXT-CONTROL-AMOUNT
+           MOVE WS-VARIANCE TO WS-ABS-VARIANCE
+           IF WS-VARIANCE < 0
+               COMPUTE WS-ABS-VARIANCE = 0 - WS-VARIANCE
+           END-IF
+           MOVE "N" TO WS-OUT-OF-TOLERANCE
+           IF WS-ABS-VARIANCE > EXT-TOLERANCE
+               SET WS-BREACHED TO TRUE
+           END-IF.
+
+       3000-WRITE-REPORT.
+           OPEN OUTPUT RECON-REPORT
+           WRITE RECON-REPORT-LINE FROM WS-HEADING-LINE
+           IF WS-DATA-MISSING
+               MOVE "NO DATA - NOT RECONCILED" TO WS-LR-VALUE
+               WRITE RECON-REPORT-LINE FROM WS-LINE-RESULT
+               CLOSE RECON-REPORT
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-DATE-MISMATCH
+               MOVE "RUN DATE MISMATCH" TO WS-LR-VALUE
+               WRITE RECON-REPORT-LINE FROM WS-LINE-RESULT
+               CLOSE RECON-REPORT
+               EXIT PARAGRAPH
+           END-IF
+           MOVE CT-AMOUNT-ACCEPTED TO WS-LB-VALUE
+           WRITE RECON-REPORT-LINE FROM WS-LINE-BOOK
+           MOVE EXT-CONTROL-AMOUNT TO WS-LE-VALUE
+           MOVE EXT-SOURCE-ID      TO WS-LE-SOURCE
+           WRITE RECON-REPORT-LINE FROM WS-LINE-EXT
+           MOVE WS-ABS-VARIANCE    TO WS-LV-VALUE
+           WRITE RECON-REPORT-LINE FROM WS-LINE-VARIANCE
+           MOVE EXT-TOLERANCE      TO WS-LT-VALUE
+           WRITE RECON-REPORT-LINE FROM WS-LINE-TOLERANCE
+           IF WS-BREACHED
+               MOVE "OUT OF TOLERANCE - REVIEW" TO WS-LR-VALUE
+           ELSE
+               MOVE "WITHIN TOLERANCE - OK" TO WS-LR-VALUE
+           END-IF
+           WRITE RECON-REPORT-LINE FROM WS-LINE-RESULT
+           CLOSE RECON-REPORT.
