@@ -0,0 +1,428 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMTPROC.
+      *****************************************************************
+      *  AMTPROC - Main amount-processing batch run.
+      *
+      *            Reads the edited transaction file produced by
+      *            AMTEDIT and moves each amount into WS-AMOUNT (or,
+      *            for high-value items, WS-AMOUNT-WIDE).  The move
+      *            is guarded with ON SIZE ERROR so an oversized
+      *            amount is routed to an exception path instead of
+      *            corrupting data or abending the whole run.  AMTEDIT
+      *            only checks format (numeric/sign/scale), not
+      *            magnitude, so this guard is the one authoritative
+      *            overflow gate in the pipeline rather than a dead
+      *            path behind an edit-stage ceiling check.
+      *
+      *            Also reads the edit-stage totals AMTEDIT leaves in
+      *            AMTEDIT.CTL (copybook EDTTOT) and folds them into
+      *            CT-RECORDS-REJECTED/CT-AMOUNT-REJECTED on the
+      *            control-total record, so the day's reject total
+      *            covers the whole pipeline and not just the rare
+      *            amount-overflow case caught here.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "AMTEDIT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT ACCEPTED-FILE ASSIGN TO "AMTACC.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCEPTED-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "AMTSUSP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "AMTCTOT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTOTAL-STATUS.
+
+           SELECT CONTROL-REPORT ASSIGN TO "AMTPROC.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "AMTCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT EDIT-TOTAL-FILE ASSIGN TO "AMTEDIT.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EDITTOTAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY AMTREC.
+
+       FD  ACCEPTED-FILE.
+       COPY ACCREC.
+
+       FD  SUSPENSE-FILE.
+       COPY SUSREC.
+
+       FD  CONTROL-TOTAL-FILE.
+       COPY CTOTREC.
+
+       FD  CONTROL-REPORT.
+       01  CONTROL-REPORT-LINE          PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       COPY CTLREC.
+
+       FD  EDIT-TOTAL-FILE.
+       COPY EDTTOT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS              PIC X(02) VALUE "00".
+       01  WS-ACCEPTED-STATUS           PIC X(02) VALUE "00".
+       01  WS-SUSPENSE-STATUS           PIC X(02) VALUE "00".
+       01  WS-CTOTAL-STATUS             PIC X(02) VALUE "00".
+       01  WS-REPORT-STATUS             PIC X(02) VALUE "00".
+       01  WS-CKPT-STATUS               PIC X(02) VALUE "00".
+       01  WS-EDITTOTAL-STATUS          PIC X(02) VALUE "00".
+
+       01  WS-EDIT-READ-CT              PIC 9(09) VALUE ZERO.
+       01  WS-EDIT-REJECT-CT            PIC 9(09) VALUE ZERO.
+       01  WS-EDIT-REJECT-AMT           PIC 9(11)V99 VALUE ZERO.
+
+       01  WS-CURRENT-REC-NO             PIC 9(09) VALUE ZERO.
+       01  WS-RESTART-FROM-REC-NO        PIC 9(09) VALUE ZERO.
+       01  WS-SKIP-CT                    PIC 9(09) VALUE ZERO.
+
+      *--------------------------------------------------------------*
+      *  Request 006: currency/scale designator carried alongside
+      *  the amount.  TR-DECIMAL-SCALE tells a downstream consumer
+      *  how many of the two stored digits after the decimal point
+      *  are significant for that currency (2 for USD-style, 0 for a
+      *  zero-decimal currency such as JPY, 3 for a three-decimal
+      *  currency such as KWD).  WS-AMOUNT/WS-AMOUNT-WIDE themselves
+      *  stay PIC ...V99 regardless of scale; the scale is metadata
+      *  for whoever consumes the accepted record downstream.
+      *--------------------------------------------------------------*
+       01  WS-CURRENCY-CODE              PIC X(03).
+       01  WS-DECIMAL-SCALE               PIC 9(01).
+
+       01  WS-RUN-ID                    PIC X(08) VALUE "AMTPROC1".
+       01  WS-RUN-DATE                  PIC 9(08) VALUE ZEROES.
+       01  WS-TIMESTAMP                 PIC X(15).
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-READ-CT               PIC 9(09) VALUE ZERO.
+           05  WS-ACCEPT-CT             PIC 9(09) VALUE ZERO.
+           05  WS-REJECT-CT             PIC 9(09) VALUE ZERO.
+           05  WS-ACCEPT-AMT-TOTAL      PIC 9(11)V99 VALUE ZERO.
+           05  WS-REJECT-AMT-TOTAL      PIC 9(11)V99 VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(21)
+               VALUE "AMOUNT CONTROL REPORT".
+           05  FILLER                   PIC X(10) VALUE "RUN ID: ".
+           05  WS-H-RUN-ID              PIC X(08).
+
+       01  WS-REPORT-LINE-1.
+           05  FILLER                  PIC X(14) VALUE "READ      : ".
+           05  WS-L1-VALUE             PIC ZZZZZZZZ9.
+
+       01  WS-REPORT-LINE-2.
+           05  FILLER                  PIC X(14) VALUE "ACCEPTED  : ".
+           05  WS-L2-VALUE             PIC ZZZZZZZZ9.
+
+       01  WS-REPORT-LINE-3.
+           05  FILLER                  PIC X(14) VALUE "REJECTED  : ".
+           05  WS-L3-VALUE             PIC ZZZZZZZZ9.
+
+       01  WS-REPORT-LINE-4.
+           05  FILLER                  PIC X(14) VALUE "ACC AMOUNT: ".
+           05  WS-L4-VALUE             PIC Z(10)9.99.
+
+       01  WS-REPORT-LINE-5.
+           05  FILLER                  PIC X(14) VALUE "REJ AMOUNT: ".
+           05  WS-L5-VALUE             PIC Z(10)9.99.
+
+       01  WS-EOF-SW                    PIC X(01) VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+
+      *--------------------------------------------------------------*
+      *  The narrow field from the original program, kept as-is, plus
+      *  a wide field/path for high-value transactions (req 003) that
+      *  would otherwise not fit WS-AMOUNT at all.
+      *--------------------------------------------------------------*
+       01  WS-AMOUNT                    PIC 9(5)V99 VALUE ZEROES.
+       01  WS-AMOUNT-WIDE                PIC 9(9)V99 VALUE ZEROES.
+       01  WS-AMOUNT-CEILING             PIC 9(5)V99 VALUE 99999.99.
+       01  WS-WIDE-IND                   PIC X(01).
+
+       01  WS-REASON-CODE               PIC X(04).
+       01  WS-REASON-TEXT               PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT  TRANS-FILE
+           PERFORM 1100-LOAD-CHECKPOINT
+           IF WS-RESTART-FROM-REC-NO > 0
+               OPEN EXTEND ACCEPTED-FILE
+           ELSE
+               OPEN OUTPUT ACCEPTED-FILE
+           END-IF
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS NOT = "00"
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           OPEN OUTPUT CONTROL-REPORT
+           PERFORM 1150-LOAD-EDIT-TOTALS
+      *    Review fixup (round 3): OPEN INPUT on a missing AMTEDIT.OUT
+      *    returns status "35" without raising an error, and a READ
+      *    against a file that never opened then returns "47" -
+      *    matching neither AT END nor NOT AT END, so WS-EOF would
+      *    never get set and 2000-PROCESS-RECORDS would spin forever.
+      *    Check the open status before skip-to-restart or the first
+      *    READ ever runs.
+           IF WS-TRANS-STATUS = "00"
+               PERFORM 1200-SKIP-TO-RESTART-POINT
+               PERFORM 2100-READ-TRANS-FILE
+           ELSE
+               DISPLAY "AMTPROC: TRANS-FILE NOT AVAILABLE - "
+                       "PROCESSING ZERO RECORDS"
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       1150-LOAD-EDIT-TOTALS.
+      *    AMTEDIT.CTL carries AMTEDIT's own read/reject totals for
+      *    this run, so they can be folded into CT-RECORDS-REJECTED/
+      *    CT-AMOUNT-REJECTED at 3000-FINALIZE instead of those
+      *    figures only ever reflecting the rare overflow case caught
+      *    in this program.
+           OPEN INPUT EDIT-TOTAL-FILE
+           IF WS-EDITTOTAL-STATUS = "00"
+               READ EDIT-TOTAL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE ET-RECORDS-READ     TO WS-EDIT-READ-CT
+                       MOVE ET-RECORDS-REJECTED TO WS-EDIT-REJECT-CT
+                       MOVE ET-AMOUNT-REJECTED  TO WS-EDIT-REJECT-AMT
+               END-READ
+               CLOSE EDIT-TOTAL-FILE
+           END-IF.
+
+       1100-LOAD-CHECKPOINT.
+      *    If a checkpoint exists from a prior abended run for this
+      *    run-id and run-date, pick up the last record number it
+      *    committed along with the accept/reject counts and amount
+      *    totals as of that record, so the control totals carry
+      *    forward across the restart instead of restarting at zero.
+           MOVE ZERO TO WS-RESTART-FROM-REC-NO
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = "00"
+                   IF CKPT-RUN-ID = WS-RUN-ID
+                      AND CKPT-RUN-DATE = WS-RUN-DATE
+                      AND CKPT-STATUS = "R"
+                       MOVE CKPT-LAST-REC-NO  TO WS-RESTART-FROM-REC-NO
+                       MOVE CKPT-ACCEPT-CT    TO WS-ACCEPT-CT
+                       MOVE CKPT-REJECT-CT    TO WS-REJECT-CT
+                       MOVE CKPT-ACCEPT-AMT-TOTAL TO WS-ACCEPT-AMT-TOTAL
+                       MOVE CKPT-REJECT-AMT-TOTAL TO WS-REJECT-AMT-TOTAL
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       1200-SKIP-TO-RESTART-POINT.
+      *    Re-read (without reprocessing) the records already
+      *    committed last time, so the run resumes just past them.
+           MOVE ZERO TO WS-SKIP-CT
+           PERFORM UNTIL WS-SKIP-CT >= WS-RESTART-FROM-REC-NO
+                      OR WS-EOF
+               READ TRANS-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+               IF NOT WS-EOF
+                   ADD 1 TO WS-SKIP-CT
+                   ADD 1 TO WS-CURRENT-REC-NO
+                   ADD 1 TO WS-READ-CT
+               END-IF
+           END-PERFORM.
+
+       2000-PROCESS-RECORDS.
+           ADD 1 TO WS-CURRENT-REC-NO
+           ADD 1 TO WS-READ-CT
+           PERFORM 2200-PROCESS-ONE-RECORD
+           PERFORM 2900-WRITE-CHECKPOINT
+           PERFORM 2100-READ-TRANS-FILE.
+
+       2100-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2200-PROCESS-ONE-RECORD.
+           MOVE SPACES TO WS-REASON-CODE
+           MOVE SPACES TO WS-REASON-TEXT
+           MOVE "N" TO WS-WIDE-IND
+           MOVE TR-CURRENCY-CODE   TO WS-CURRENCY-CODE
+           MOVE TR-DECIMAL-SCALE   TO WS-DECIMAL-SCALE
+
+           IF TR-AMOUNT > WS-AMOUNT-CEILING
+               PERFORM 2300-MOVE-TO-WIDE-AMOUNT
+           ELSE
+               PERFORM 2400-MOVE-TO-AMOUNT
+           END-IF
+
+           IF WS-REASON-CODE = SPACES
+               PERFORM 2500-ACCEPT-RECORD
+           ELSE
+               PERFORM 2600-ROUTE-TO-EXCEPTION
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  Request 003: anything at or above the WS-AMOUNT ceiling is
+      *  routed to the wider field/path instead of being rejected.
+      *----------------------------------------------------------------
+       2300-MOVE-TO-WIDE-AMOUNT.
+           MOVE "Y" TO WS-WIDE-IND
+           COMPUTE WS-AMOUNT-WIDE = TR-AMOUNT
+               ON SIZE ERROR
+                   MOVE "R006" TO WS-REASON-CODE
+                   MOVE "AMOUNT OVERFLOWED WIDE FIELD ON MOVE"
+                       TO WS-REASON-TEXT
+           END-COMPUTE.
+
+      *----------------------------------------------------------------
+      *  Request 000: the original unguarded MOVE TO WS-AMOUNT, now
+      *  trapped with ON SIZE ERROR (via COMPUTE, since MOVE itself
+      *  has no SIZE ERROR clause in the standard) so an oversized
+      *  amount is caught instead of corrupting data or abending.
+      *----------------------------------------------------------------
+       2400-MOVE-TO-AMOUNT.
+           COMPUTE WS-AMOUNT = TR-AMOUNT
+               ON SIZE ERROR
+                   MOVE "R001" TO WS-REASON-CODE
+                   MOVE "AMOUNT OVERFLOWED WS-AMOUNT ON MOVE"
+                       TO WS-REASON-TEXT
+           END-COMPUTE.
+
+       2500-ACCEPT-RECORD.
+           ADD 1 TO WS-ACCEPT-CT
+           MOVE SPACES             TO ACCEPTED-RECORD
+           MOVE TR-TRANS-ID        TO ACC-TRANS-ID
+           MOVE TR-ACCOUNT-NO      TO ACC-ACCOUNT-NO
+           MOVE TR-DR-CR-IND       TO ACC-DR-CR-IND
+           MOVE WS-CURRENCY-CODE   TO ACC-CURRENCY-CODE
+           MOVE WS-DECIMAL-SCALE   TO ACC-DECIMAL-SCALE
+           MOVE WS-RUN-DATE        TO ACC-BATCH-DATE
+           MOVE WS-WIDE-IND        TO ACC-WIDE-IND
+           IF WS-WIDE-IND = "Y"
+               MOVE WS-AMOUNT-WIDE TO ACC-AMOUNT
+               ADD WS-AMOUNT-WIDE  TO WS-ACCEPT-AMT-TOTAL
+           ELSE
+               MOVE WS-AMOUNT      TO ACC-AMOUNT
+               ADD WS-AMOUNT       TO WS-ACCEPT-AMT-TOTAL
+           END-IF
+           WRITE ACCEPTED-RECORD.
+
+      *----------------------------------------------------------------
+      *  Request 001: an offending record is written to the suspense
+      *  file with the original record, the reason code and a
+      *  timestamp, so ops can review and resubmit it instead of
+      *  digging through a console abend dump.
+      *----------------------------------------------------------------
+       2600-ROUTE-TO-EXCEPTION.
+           ADD 1 TO WS-REJECT-CT
+           ADD TR-AMOUNT TO WS-REJECT-AMT-TOTAL
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                  "000000"    DELIMITED BY SIZE
+                  "."         DELIMITED BY SIZE
+              INTO WS-TIMESTAMP
+           MOVE TRANS-RECORD       TO SUS-ORIGINAL-RECORD
+           MOVE WS-REASON-CODE     TO SUS-REASON-CODE
+           MOVE WS-REASON-TEXT     TO SUS-REASON-TEXT
+           MOVE WS-TIMESTAMP       TO SUS-TIMESTAMP
+           MOVE WS-RUN-ID          TO SUS-RUN-ID
+           WRITE SUSPENSE-RECORD.
+
+      *----------------------------------------------------------------
+      *  Request 005: commit a checkpoint after every record so a
+      *  restart can resume just past the last one successfully
+      *  processed instead of rerunning the whole file.
+      *----------------------------------------------------------------
+       2900-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RUN-ID             TO CKPT-RUN-ID
+           MOVE WS-RUN-DATE           TO CKPT-RUN-DATE
+           MOVE WS-CURRENT-REC-NO     TO CKPT-LAST-REC-NO
+           MOVE "R"                   TO CKPT-STATUS
+           MOVE WS-ACCEPT-CT          TO CKPT-ACCEPT-CT
+           MOVE WS-REJECT-CT          TO CKPT-REJECT-CT
+           MOVE WS-ACCEPT-AMT-TOTAL   TO CKPT-ACCEPT-AMT-TOTAL
+           MOVE WS-REJECT-AMT-TOTAL   TO CKPT-REJECT-AMT-TOTAL
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *----------------------------------------------------------------
+      *  Request 002: control-total/balancing report, so an overflow
+      *  driven rejection shows up in the day's totals immediately
+      *  instead of surfacing days later when the GL does not balance.
+      *----------------------------------------------------------------
+       3000-FINALIZE.
+      *    A clean end of file means there is nothing left to restart.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RUN-ID             TO CKPT-RUN-ID
+           MOVE WS-RUN-DATE           TO CKPT-RUN-DATE
+           MOVE WS-CURRENT-REC-NO     TO CKPT-LAST-REC-NO
+           MOVE "C"                   TO CKPT-STATUS
+           MOVE WS-ACCEPT-CT          TO CKPT-ACCEPT-CT
+           MOVE WS-REJECT-CT          TO CKPT-REJECT-CT
+           MOVE WS-ACCEPT-AMT-TOTAL   TO CKPT-ACCEPT-AMT-TOTAL
+           MOVE WS-REJECT-AMT-TOTAL   TO CKPT-REJECT-AMT-TOTAL
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+           MOVE WS-RUN-ID          TO CT-RUN-ID
+           MOVE WS-RUN-DATE        TO CT-RUN-DATE
+           MOVE WS-EDIT-READ-CT    TO CT-RECORDS-READ
+           MOVE WS-ACCEPT-CT       TO CT-RECORDS-ACCEPTED
+           COMPUTE CT-RECORDS-REJECTED =
+               WS-EDIT-REJECT-CT + WS-REJECT-CT
+           MOVE WS-ACCEPT-AMT-TOTAL TO CT-AMOUNT-ACCEPTED
+           COMPUTE CT-AMOUNT-REJECTED =
+               WS-EDIT-REJECT-AMT + WS-REJECT-AMT-TOTAL
+           WRITE CONTROL-TOTAL-RECORD
+
+           MOVE WS-RUN-ID TO WS-H-RUN-ID
+           WRITE CONTROL-REPORT-LINE FROM WS-REPORT-HEADING
+           MOVE CT-RECORDS-READ   TO WS-L1-VALUE
+           WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE-1
+           MOVE WS-ACCEPT-CT TO WS-L2-VALUE
+           WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE-2
+           MOVE CT-RECORDS-REJECTED TO WS-L3-VALUE
+           WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE-3
+           MOVE WS-ACCEPT-AMT-TOTAL TO WS-L4-VALUE
+           WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE-4
+           MOVE CT-AMOUNT-REJECTED TO WS-L5-VALUE
+           WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE-5
+
+           CLOSE TRANS-FILE
+           CLOSE ACCEPTED-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE CONTROL-TOTAL-FILE
+           CLOSE CONTROL-REPORT.
