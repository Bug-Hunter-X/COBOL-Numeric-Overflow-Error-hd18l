@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXTR.
+      *****************************************************************
+      *  GLEXTR - GL extract/interface program.
+      *
+      *           Reads the accepted-transaction file produced by
+      *           AMTPROC (amounts that have already passed the
+      *           WS-AMOUNT / WS-AMOUNT-WIDE edit) and formats each
+      *           one into a general-ledger feed record for the GL
+      *           system to pick up.
+      *
+      *           Known limitation (see IMPLEMENTATION_STATUS.md req
+      *           005): if AMTPROC abends between writing an accepted
+      *           record and committing its checkpoint, a restart
+      *           reprocesses that one record and appends a duplicate
+      *           immediately after the original in AMTACC.OUT. This
+      *           program skips a record whose ACC-TRANS-ID matches
+      *           the immediately preceding one it extracted, which
+      *           covers that adjacency - it is not a general
+      *           cross-file duplicate check.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCEPTED-FILE ASSIGN TO "AMTACC.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCEPTED-STATUS.
+
+           SELECT GL-FEED-FILE ASSIGN TO "GLFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLFEED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCEPTED-FILE.
+       COPY ACCREC.
+
+       FD  GL-FEED-FILE.
+       COPY GLREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCEPTED-STATUS           PIC X(02) VALUE "00".
+       01  WS-GLFEED-STATUS             PIC X(02) VALUE "00".
+
+       01  WS-EOF-SW                    PIC X(01) VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+
+       01  WS-EXTRACT-CT                PIC 9(09) VALUE ZERO.
+       01  WS-DUP-SKIP-CT               PIC 9(09) VALUE ZERO.
+       01  WS-PREV-TRANS-ID             PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EXTRACT-RECORDS UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ACCEPTED-FILE
+           OPEN OUTPUT GL-FEED-FILE
+      *    Review fixup (round 3): OPEN INPUT on a missing AMTACC.OUT
+      *    returns status "35" without raising an error, and a READ
+      *    against a file that never opened then returns "47" -
+      *    matching neither AT END nor NOT AT END, so WS-EOF would
+      *    never get set and 2000-EXTRACT-RECORDS would spin forever.
+           IF WS-ACCEPTED-STATUS = "00"
+               PERFORM 2100-READ-ACCEPTED-FILE
+           ELSE
+               DISPLAY "GLEXTR: ACCEPTED-FILE NOT AVAILABLE - "
+                       "EXTRACTING ZERO RECORDS"
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       2000-EXTRACT-RECORDS.
+           IF ACC-TRANS-ID = WS-PREV-TRANS-ID
+               ADD 1 TO WS-DUP-SKIP-CT
+           ELSE
+               PERFORM 2200-BUILD-GL-RECORD
+               MOVE ACC-TRANS-ID TO WS-PREV-TRANS-ID
+           END-IF
+           PERFORM 2100-READ-ACCEPTED-FILE.
+
+       2100-READ-ACCEPTED-FILE.
+           READ ACCEPTED-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      *  Request 007: format the accepted transaction into the GL
+      *  feed record - account, amount, debit/credit indicator and
+      *  batch date - and write it to the interface file.
+      *----------------------------------------------------------------
+       2200-BUILD-GL-RECORD.
+           ADD 1 TO WS-EXTRACT-CT
+           MOVE SPACES             TO GL-RECORD
+           MOVE ACC-ACCOUNT-NO     TO GL-ACCOUNT-NO
+           MOVE ACC-AMOUNT         TO GL-AMOUNT
+           MOVE ACC-DR-CR-IND      TO GL-DR-CR-IND
+           MOVE ACC-CURRENCY-CODE  TO GL-CURRENCY-CODE
+           MOVE ACC-BATCH-DATE     TO GL-BATCH-DATE
+           MOVE ACC-TRANS-ID       TO GL-SOURCE-TRANS-ID
+           MOVE ACC-DECIMAL-SCALE  TO GL-DECIMAL-SCALE
+           WRITE GL-RECORD.
+
+       3000-FINALIZE.
+           DISPLAY "GLEXTR RECORDS EXTRACTED: " WS-EXTRACT-CT
+           DISPLAY "GLEXTR DUPLICATES SKIPPED: " WS-DUP-SKIP-CT
+           CLOSE ACCEPTED-FILE
+           CLOSE GL-FEED-FILE.
