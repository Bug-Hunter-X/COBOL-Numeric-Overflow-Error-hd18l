@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  CTLREC - Checkpoint/restart control record for the amount
+      *           batch run.  One record, rewritten as each input
+      *           record is committed so a mid-file abend can resume
+      *           after the last good record instead of from the top.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RUN-ID              PIC X(08).
+           05  CKPT-RUN-DATE            PIC 9(08).
+           05  CKPT-LAST-REC-NO         PIC 9(09).
+           05  CKPT-STATUS              PIC X(01).
+      *        'C' = run completed normally, 'R' = restartable
+      *    Running accept/reject counts and amount totals as of
+      *    CKPT-LAST-REC-NO, so a restart picks the control totals
+      *    back up where the abended run left them instead of
+      *    starting the accumulators over at zero.
+           05  CKPT-ACCEPT-CT           PIC 9(09).
+           05  CKPT-REJECT-CT           PIC 9(09).
+           05  CKPT-ACCEPT-AMT-TOTAL    PIC 9(11)V99.
+           05  CKPT-REJECT-AMT-TOTAL    PIC 9(11)V99.
