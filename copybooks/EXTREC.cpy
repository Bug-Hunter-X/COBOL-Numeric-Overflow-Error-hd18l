@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  EXTREC - External control-total record for the daily
+      *           reconciliation (e.g. a bank statement total or an
+      *           upstream system's hash total).
+      *****************************************************************
+       01  EXTERNAL-CONTROL-RECORD.
+           05  EXT-RUN-DATE             PIC 9(08).
+           05  EXT-SOURCE-ID            PIC X(08).
+           05  EXT-CONTROL-AMOUNT       PIC 9(11)V99.
+           05  EXT-TOLERANCE            PIC 9(07)V99.
