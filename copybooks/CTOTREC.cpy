@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  CTOTREC - Control-total record written by AMTPROC at end of
+      *            run.  Read back by AMTRECON for the daily
+      *            reconciliation against an external control figure.
+      *
+      *            CT-RECORDS-READ/CT-RECORDS-REJECTED/
+      *            CT-AMOUNT-REJECTED fold in AMTEDIT's own edit-stage
+      *            totals (read from AMTEDIT.CTL, copybook EDTTOT) so
+      *            they cover the whole pipeline, not just the rare
+      *            amount-overflow rejects caught inside AMTPROC.
+      *****************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-RUN-ID                PIC X(08).
+           05  CT-RUN-DATE              PIC 9(08).
+           05  CT-RECORDS-READ          PIC 9(09).
+           05  CT-RECORDS-ACCEPTED      PIC 9(09).
+           05  CT-RECORDS-REJECTED      PIC 9(09).
+           05  CT-AMOUNT-ACCEPTED       PIC 9(11)V99.
+           05  CT-AMOUNT-REJECTED       PIC 9(11)V99.
