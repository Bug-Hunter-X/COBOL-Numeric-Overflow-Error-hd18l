@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  EDTTOT - Edit-stage control totals, written by AMTEDIT at end
+      *           of run and read back by AMTPROC.  AMTEDIT is now the
+      *           stage that rejects most bad input (not numeric,
+      *           negative, unsupported scale), so AMTPROC's own
+      *           control-total record (CTOTREC) folds these in at
+      *           3000-FINALIZE - otherwise CT-RECORDS-REJECTED/
+      *           CT-AMOUNT-REJECTED would only ever reflect the rare
+      *           amount-overflow case and understate the day's real
+      *           reject volume.
+      *****************************************************************
+       01  EDIT-TOTAL-RECORD.
+           05  ET-RUN-ID                PIC X(08).
+           05  ET-RUN-DATE              PIC 9(08).
+           05  ET-RECORDS-READ          PIC 9(09).
+           05  ET-RECORDS-PASSED        PIC 9(09).
+           05  ET-RECORDS-REJECTED      PIC 9(09).
+           05  ET-AMOUNT-REJECTED       PIC 9(11)V99.
