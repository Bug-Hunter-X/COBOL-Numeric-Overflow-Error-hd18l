@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  GLREC - General ledger interface record produced from
+      *          validated, accepted amount transactions.
+      *****************************************************************
+       01  GL-RECORD.
+           05  GL-ACCOUNT-NO            PIC X(10).
+           05  GL-AMOUNT                PIC 9(9)V99.
+           05  GL-DR-CR-IND             PIC X(01).
+           05  GL-CURRENCY-CODE         PIC X(03).
+           05  GL-BATCH-DATE            PIC 9(08).
+           05  GL-SOURCE-TRANS-ID       PIC X(10).
+           05  GL-DECIMAL-SCALE         PIC 9(01).
+           05  FILLER                   PIC X(37).
