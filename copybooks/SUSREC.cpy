@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  SUSREC - Suspense/reject record for transactions that fail
+      *           the WS-AMOUNT edit.  Carries the original record
+      *           unchanged so ops can correct and resubmit it.
+      *****************************************************************
+       01  SUSPENSE-RECORD.
+           05  SUS-ORIGINAL-RECORD      PIC X(80).
+           05  SUS-REASON-CODE          PIC X(04).
+      *        R001 = SIZE ERROR on MOVE to WS-AMOUNT (narrow path)
+      *        R002 = failed edit - not numeric
+      *        R003 = failed edit - negative / sign not allowed
+      *        R004 = retired - was "exceeds wide-amount ceiling" at
+      *               the edit stage; that check was removed so
+      *               AMTPROC's own overflow guards (R001/R006) are
+      *               the live gate instead of a pre-empted duplicate
+      *        R005 = failed edit - unsupported decimal scale
+      *               (not 0 or 2 - see req 006 note in AMTEDIT.cob)
+      *        R006 = SIZE ERROR on MOVE to WS-AMOUNT-WIDE (wide path)
+           05  SUS-REASON-TEXT          PIC X(40).
+           05  SUS-TIMESTAMP            PIC X(15).
+           05  SUS-RUN-ID               PIC X(08).
