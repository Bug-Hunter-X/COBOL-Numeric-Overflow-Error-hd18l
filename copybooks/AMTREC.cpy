@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  AMTREC - Incoming amount transaction record (fixed, 80 byte)
+      *****************************************************************
+      *    TR-AMOUNT is sized wider than WS-AMOUNT-WIDE (AMTPROC),
+      *    PIC 9(9)V99, so a genuinely oversized input can still exist
+      *    and trip AMTPROC's ON SIZE ERROR guard (req 000/003) instead
+      *    of that guard being permanently unreachable.  AMTEDIT no
+      *    longer duplicates a magnitude ceiling check of its own - see
+      *    the note at the top of AMTEDIT.cob - so AMTPROC's guard is
+      *    the one place an oversized amount is actually caught.
+       01  TRANS-RECORD.
+           05  TR-TRANS-ID             PIC X(10).
+           05  TR-ACCOUNT-NO           PIC X(10).
+           05  TR-CURRENCY-CODE        PIC X(03).
+           05  TR-DECIMAL-SCALE        PIC 9(01).
+           05  TR-AMOUNT                PIC 9(11)V99.
+           05  TR-AMOUNT-SIGN           PIC X(01).
+           05  TR-DR-CR-IND             PIC X(01).
+           05  FILLER                   PIC X(41).
