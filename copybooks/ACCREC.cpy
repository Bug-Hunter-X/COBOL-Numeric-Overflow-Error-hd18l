@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  ACCREC - Accepted-transaction record written by AMTPROC once
+      *           an amount has passed the WS-AMOUNT / WS-AMOUNT-WIDE
+      *           move.  Consumed by GLEXTR to build the GL feed.
+      *****************************************************************
+       01  ACCEPTED-RECORD.
+           05  ACC-TRANS-ID             PIC X(10).
+           05  ACC-ACCOUNT-NO           PIC X(10).
+           05  ACC-CURRENCY-CODE        PIC X(03).
+           05  ACC-DECIMAL-SCALE        PIC 9(01).
+           05  ACC-WIDE-IND             PIC X(01).
+      *        'Y' = amount was routed through WS-AMOUNT-WIDE
+           05  ACC-AMOUNT               PIC 9(9)V99.
+           05  ACC-DR-CR-IND            PIC X(01).
+           05  ACC-BATCH-DATE           PIC 9(08).
+           05  FILLER                   PIC X(33).
