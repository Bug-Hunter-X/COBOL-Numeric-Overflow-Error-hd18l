@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMTEDIT.
+      *****************************************************************
+      *  AMTEDIT - Front-end edit/validation for incoming amount
+      *            transactions.  Runs ahead of AMTPROC so that bad
+      *            data is caught on an edit-error listing instead of
+      *            riding all the way through to the WS-AMOUNT move.
+      *
+      *            Transactions that pass are written to AMTEDIT.OUT
+      *            for AMTPROC to pick up.  Transactions that fail are
+      *            written to the suspense file (SUSREC) and listed.
+      *
+      *            This stage only validates format (numeric, sign,
+      *            decimal scale) - it does NOT duplicate AMTPROC's
+      *            amount-magnitude check.  AMTPROC's ON SIZE ERROR
+      *            guards on the move to WS-AMOUNT/WS-AMOUNT-WIDE (req
+      *            000/003) are the one authoritative overflow gate;
+      *            an edit-stage ceiling check here would pre-empt
+      *            every oversized amount before it ever reached
+      *            AMTPROC, leaving that guard dead code in practice.
+      *
+      *            Also consumes AMTRESUB.DAT, the operator-corrected
+      *            resubmissions queued by AMTINQ (req 008), as a
+      *            second input after AMTIN.DAT - run back through the
+      *            same validation as original input - and truncates
+      *            it once consumed so a correction is not reprocessed
+      *            on the next run.
+      *
+      *            Writes its own read/reject totals to AMTEDIT.CTL
+      *            (copybook EDTTOT) so AMTPROC's control-total record
+      *            can fold them into CT-RECORDS-REJECTED/
+      *            CT-AMOUNT-REJECTED - most real rejections now
+      *            happen here, not at the AMTPROC overflow guard.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "AMTIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT EDITED-FILE ASSIGN TO "AMTEDIT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EDITED-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "AMTSUSP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+           SELECT EDIT-ERROR-LIST ASSIGN TO "AMTEDIT.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLIST-STATUS.
+
+           SELECT RESUBMIT-FILE ASSIGN TO "AMTRESUB.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUBMIT-STATUS.
+
+           SELECT EDIT-TOTAL-FILE ASSIGN TO "AMTEDIT.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EDITTOTAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY AMTREC.
+
+       FD  EDITED-FILE.
+       01  EDITED-FILE-RECORD           PIC X(80).
+
+       FD  SUSPENSE-FILE.
+       COPY SUSREC.
+
+       FD  EDIT-ERROR-LIST.
+       01  EDIT-ERROR-LINE              PIC X(132).
+
+       FD  RESUBMIT-FILE.
+       01  RESUBMIT-FILE-RECORD         PIC X(80).
+
+       FD  EDIT-TOTAL-FILE.
+       COPY EDTTOT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS              PIC X(02) VALUE "00".
+       01  WS-EDITED-STATUS             PIC X(02) VALUE "00".
+       01  WS-SUSPENSE-STATUS           PIC X(02) VALUE "00".
+       01  WS-ERRLIST-STATUS            PIC X(02) VALUE "00".
+       01  WS-RESUBMIT-STATUS           PIC X(02) VALUE "00".
+       01  WS-EDITTOTAL-STATUS          PIC X(02) VALUE "00".
+       01  WS-EOF-SW                    PIC X(01) VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+
+       01  WS-RESUBMIT-OPENED-SW        PIC X(01) VALUE "N".
+           88  WS-RESUBMIT-OPENED       VALUE "Y".
+       01  WS-RESUBMIT-EOF-SW           PIC X(01) VALUE "N".
+           88  WS-RESUBMIT-EOF          VALUE "Y".
+
+       01  WS-RUN-ID                    PIC X(08) VALUE "AMTEDIT1".
+       01  WS-RUN-DATE                  PIC 9(08) VALUE ZEROES.
+
+       01  WS-EDIT-COUNTERS.
+           05  WS-READ-CT               PIC 9(09) VALUE ZERO.
+           05  WS-PASS-CT               PIC 9(09) VALUE ZERO.
+           05  WS-REJECT-CT             PIC 9(09) VALUE ZERO.
+           05  WS-REJECT-AMT-TOTAL      PIC 9(11)V99 VALUE ZERO.
+
+       01  WS-REASON-CODE               PIC X(04).
+       01  WS-REASON-TEXT               PIC X(40).
+       01  WS-TIMESTAMP                 PIC X(15).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE "AMOUNT EDIT LISTING ".
+           05  FILLER                   PIC X(10) VALUE "RUN ID: ".
+           05  WS-H-RUN-ID              PIC X(08).
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-TRANS-ID            PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-D-ACCOUNT-NO          PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-D-REASON-CODE         PIC X(04).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-D-REASON-TEXT         PIC X(40).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                   PIC X(14) VALUE "READ       : ".
+           05  WS-T-READ                PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(14) VALUE "PASSED     : ".
+           05  WS-T-PASS                PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(14) VALUE "FAILED     : ".
+           05  WS-T-REJECT              PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EDIT-RECORDS UNTIL WS-EOF
+           PERFORM 2700-EDIT-RESUBMIT-RECORDS UNTIL WS-RESUBMIT-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT  TRANS-FILE
+           OPEN OUTPUT EDITED-FILE
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS NOT = "00"
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF
+           OPEN OUTPUT EDIT-ERROR-LIST
+           MOVE WS-RUN-ID TO WS-H-RUN-ID
+           WRITE EDIT-ERROR-LINE FROM WS-HEADING-LINE
+           OPEN INPUT RESUBMIT-FILE
+           IF WS-RESUBMIT-STATUS = "00"
+               SET WS-RESUBMIT-OPENED TO TRUE
+               PERFORM 2750-READ-RESUBMIT-FILE
+           ELSE
+               SET WS-RESUBMIT-EOF TO TRUE
+           END-IF
+      *    Review fixup (round 3): OPEN INPUT on a missing AMTIN.DAT
+      *    returns status "35" without itself raising an error, and a
+      *    READ against a file that did not open successfully then
+      *    returns "47" - which matches neither AT END nor NOT AT END,
+      *    so WS-EOF would never get set and the main loop would spin
+      *    forever. Check the open status before ever attempting the
+      *    first READ, same as RESUBMIT-FILE just above.
+           IF WS-TRANS-STATUS = "00"
+               PERFORM 2100-READ-TRANS-FILE
+           ELSE
+               DISPLAY "AMTEDIT: TRANS-FILE NOT AVAILABLE - "
+                       "PROCESSING ZERO RECORDS"
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       2000-EDIT-RECORDS.
+           ADD 1 TO WS-READ-CT
+           PERFORM 2200-VALIDATE-RECORD
+           PERFORM 2100-READ-TRANS-FILE.
+
+       2100-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      *  Request 008 review fixup: pick up operator-corrected
+      *  transactions queued by AMTINQ in AMTRESUB.DAT and run them
+      *  through the same validation as original input, instead of
+      *  leaving them in a file nothing ever reads back.
+      *----------------------------------------------------------------
+       2700-EDIT-RESUBMIT-RECORDS.
+           ADD 1 TO WS-READ-CT
+           MOVE RESUBMIT-FILE-RECORD TO TRANS-RECORD
+           PERFORM 2200-VALIDATE-RECORD
+           PERFORM 2750-READ-RESUBMIT-FILE.
+
+       2750-READ-RESUBMIT-FILE.
+           READ RESUBMIT-FILE
+               AT END
+                   SET WS-RESUBMIT-EOF TO TRUE
+           END-READ.
+
+       2200-VALIDATE-RECORD.
+           MOVE SPACES TO WS-REASON-CODE
+           MOVE SPACES TO WS-REASON-TEXT
+
+           IF TR-AMOUNT IS NOT NUMERIC
+               MOVE "R002" TO WS-REASON-CODE
+               MOVE "AMOUNT FIELD IS NOT NUMERIC" TO WS-REASON-TEXT
+           ELSE
+               IF TR-AMOUNT-SIGN = "-"
+                   MOVE "R003" TO WS-REASON-CODE
+                   MOVE "NEGATIVE AMOUNT NOT ALLOWED" TO WS-REASON-TEXT
+               ELSE
+                   IF TR-DECIMAL-SCALE NOT = 0
+                      AND TR-DECIMAL-SCALE NOT = 2
+                       MOVE "R005" TO WS-REASON-CODE
+                       MOVE "UNSUPPORTED DECIMAL SCALE - NOT 0 OR 2"
+                           TO WS-REASON-TEXT
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-REASON-CODE = SPACES
+               PERFORM 2300-ACCEPT-RECORD
+           ELSE
+               PERFORM 2400-REJECT-RECORD
+           END-IF.
+
+       2300-ACCEPT-RECORD.
+           ADD 1 TO WS-PASS-CT
+           WRITE EDITED-FILE-RECORD FROM TRANS-RECORD.
+
+       2400-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-CT
+           IF TR-AMOUNT IS NUMERIC
+               ADD TR-AMOUNT TO WS-REJECT-AMT-TOTAL
+           END-IF
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                  "000000" DELIMITED BY SIZE
+                  "."          DELIMITED BY SIZE
+              INTO WS-TIMESTAMP
+           MOVE TRANS-RECORD       TO SUS-ORIGINAL-RECORD
+           MOVE WS-REASON-CODE     TO SUS-REASON-CODE
+           MOVE WS-REASON-TEXT     TO SUS-REASON-TEXT
+           MOVE WS-TIMESTAMP       TO SUS-TIMESTAMP
+           MOVE WS-RUN-ID          TO SUS-RUN-ID
+           WRITE SUSPENSE-RECORD
+
+           MOVE TR-TRANS-ID        TO WS-D-TRANS-ID
+           MOVE TR-ACCOUNT-NO      TO WS-D-ACCOUNT-NO
+           MOVE WS-REASON-CODE     TO WS-D-REASON-CODE
+           MOVE WS-REASON-TEXT     TO WS-D-REASON-TEXT
+           WRITE EDIT-ERROR-LINE FROM WS-DETAIL-LINE.
+
+       3000-FINALIZE.
+           MOVE WS-READ-CT   TO WS-T-READ
+           MOVE WS-PASS-CT   TO WS-T-PASS
+           MOVE WS-REJECT-CT TO WS-T-REJECT
+           WRITE EDIT-ERROR-LINE FROM WS-TOTAL-LINE
+           CLOSE TRANS-FILE
+           CLOSE EDITED-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE EDIT-ERROR-LIST
+
+      *    Consumed resubmissions are truncated so AMTINQ's next
+      *    correction is not reprocessed on top of this run's.
+           IF WS-RESUBMIT-OPENED
+               CLOSE RESUBMIT-FILE
+               OPEN OUTPUT RESUBMIT-FILE
+               CLOSE RESUBMIT-FILE
+           END-IF
+
+           OPEN OUTPUT EDIT-TOTAL-FILE
+           MOVE WS-RUN-ID          TO ET-RUN-ID
+           MOVE WS-RUN-DATE        TO ET-RUN-DATE
+           MOVE WS-READ-CT         TO ET-RECORDS-READ
+           MOVE WS-PASS-CT         TO ET-RECORDS-PASSED
+           MOVE WS-REJECT-CT       TO ET-RECORDS-REJECTED
+           MOVE WS-REJECT-AMT-TOTAL TO ET-AMOUNT-REJECTED
+           WRITE EDIT-TOTAL-RECORD
+           CLOSE EDIT-TOTAL-FILE.
